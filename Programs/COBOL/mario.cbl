@@ -3,45 +3,295 @@
       * Date: 2018-05-25
       * Purpose: Port mario program writen in C to COBOL
       * Tectonics: cobc
+      * Modification History:
+      *   2026-08-09  Systems Programming - HEIGHT now comes from a
+      *               PARM/command-line value or a control file so the
+      *               pyramid can run unattended; interactive ACCEPT
+      *               is now only a fallback with a bounded retry
+      *               count.  Pyramid is written to a print file with
+      *               run-date/page headers instead of the terminal,
+      *               one row buffer per WRITE, with page-break
+      *               control for tall pyramids.  Every run is logged
+      *               through AUDITLOG.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MARIO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HEIGHT-CONTROL-FILE ASSIGN TO "MARIOHT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HEIGHT-FILE-STATUS.
+
+           SELECT PRINT-FILE ASSIGN TO "MARIORPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REJECT-FILE ASSIGN TO "MARIOREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD HEIGHT-CONTROL-FILE.
+       01 HEIGHT-CONTROL-RECORD PIC 9(02).
+
+       FD PRINT-FILE.
+       01 PRINT-LINE PIC X(80).
+
+       FD REJECT-FILE.
+       01 REJECT-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
+       COPY "AUDITARG.CPY".
 
        01 HEIGHT PIC 9(2).
        01 COUNTER1 PIC 9(2).
        01 COUNTER2 PIC 9(2).
 
-      *This is the hex constant for a carriage return
-       78 CR VALUE X"0D".
+      *Parm/control-file input work area
+       01 WS-HEIGHT-FILE-STATUS PIC X(02) VALUE SPACES.
+       01 WS-REJECT-FILE-STATUS PIC X(02) VALUE SPACES.
+       01 PARM-HEIGHT PIC X(02).
+       01 PARM-LENGTH PIC 9(04) COMP.
+       01 WS-HEIGHT-SOURCE PIC X(01) VALUE SPACE.
+           88 HEIGHT-FROM-PARM VALUE "P".
+           88 HEIGHT-FROM-CONTROL-FILE VALUE "F".
+           88 HEIGHT-FROM-TERMINAL VALUE "T".
+           88 HEIGHT-NOT-SET VALUE SPACE.
+
+      *Bounded retry / reject handling
+       01 WS-FINAL-RETURN-CODE PIC 9(04) VALUE 0.
+       01 WS-RETRY-COUNT PIC 9(02) VALUE 0.
+       01 WS-MAX-RETRIES PIC 9(02) VALUE 3.
+       01 WS-HEIGHT-VALID PIC X(01) VALUE "N".
+           88 HEIGHT-IS-VALID VALUE "Y".
+
+       01 WS-AUDIT-KEY-INPUT PIC X(30) VALUE SPACES.
+       01 WS-AUDIT-RESULT PIC X(30) VALUE SPACES.
+
+      *Print-file header/footer and page control
+       01 WS-RUN-DATE PIC 9(08).
+       01 WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+           05 WS-RUN-YYYY PIC 9(04).
+           05 WS-RUN-MM PIC 9(02).
+           05 WS-RUN-DD PIC 9(02).
+       01 WS-PAGE-NUMBER PIC 9(04) VALUE 1.
+       01 WS-LINES-ON-PAGE PIC 9(04) VALUE 0.
+       01 WS-LINES-PER-PAGE PIC 9(04) VALUE 40.
+
+       01 WS-REPORT-HEADER-1.
+           05 FILLER PIC X(10) VALUE "MARIO RPT ".
+           05 FILLER PIC X(10) VALUE "RUN DATE: ".
+           05 HDR-MM PIC 9(02).
+           05 FILLER PIC X(01) VALUE "/".
+           05 HDR-DD PIC 9(02).
+           05 FILLER PIC X(01) VALUE "/".
+           05 HDR-YYYY PIC 9(04).
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(05) VALUE "PAGE ".
+           05 HDR-PAGE PIC ZZZ9.
+
+       01 WS-REPORT-HEADER-2 PIC X(80)
+           VALUE "PYRAMID HEIGHT DIAGRAM".
+
+       01 WS-REPORT-FOOTER PIC X(80)
+           VALUE "*** END OF PYRAMID DIAGRAM ***".
+
+      *Row-buffer line output, wide enough for the tallest pyramid
+      *the HEIGHT bound below allows.
+       01 WS-ROW-BUFFER PIC X(80).
 
        PROCEDURE DIVISION.
 
-      *Loop for user input less than 24 and greater than 0
-       PERFORM WITH TEST AFTER UNTIL HEIGHT > 0 AND HEIGHT < 24
-           DISPLAY "Enter a number greater than 0 and less than 24"
-           ACCEPT HEIGHT
-       END-PERFORM.
+      *Establish HEIGHT from PARM, control file, or a bounded
+      *interactive prompt, then produce the pyramid report.
+       0000-MARIO-MAIN.
 
-       PERFORM VARYING COUNTER1 FROM 0 BY 1 UNTIL COUNTER1 = HEIGHT
+           PERFORM 1000-GET-HEIGHT
 
-           PERFORM VARYING COUNTER2 FROM 0 BY 1 UNTIL COUNTER2 > HEIGHT
+           IF HEIGHT-IS-VALID
+               PERFORM 2000-PRINT-PYRAMID
+               MOVE 0 TO WS-FINAL-RETURN-CODE
+               MOVE "PYRAMID PRINTED" TO WS-AUDIT-RESULT
+               PERFORM 9000-LOG-AUDIT-ENTRY
+           ELSE
+               PERFORM 1900-REJECT-RUN
+           END-IF
+
+           MOVE WS-FINAL-RETURN-CODE TO RETURN-CODE
+           GOBACK.
+
+      *Try the PARM/command-line value first, then a small control
+      *file, and only fall back to a bounded interactive ACCEPT if
+      *neither supplies a usable HEIGHT.
+       1000-GET-HEIGHT.
+
+           ACCEPT PARM-HEIGHT FROM COMMAND-LINE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(PARM-HEIGHT))
+               TO PARM-LENGTH
+
+           IF PARM-LENGTH > 0 AND PARM-HEIGHT(1:PARM-LENGTH) IS NUMERIC
+               MOVE PARM-HEIGHT(1:PARM-LENGTH) TO HEIGHT
+               SET HEIGHT-FROM-PARM TO TRUE
+           ELSE
+               PERFORM 1100-GET-HEIGHT-FROM-FILE
+           END-IF
+
+           IF HEIGHT > 0 AND HEIGHT < 80
+               SET HEIGHT-IS-VALID TO TRUE
+           ELSE
+               PERFORM 1200-GET-HEIGHT-FROM-TERMINAL
+           END-IF.
+
+      *Read HEIGHT from the small control file used for unattended
+      *batch runs, when no PARM value was supplied.
+       1100-GET-HEIGHT-FROM-FILE.
+
+           MOVE 0 TO HEIGHT
+           OPEN INPUT HEIGHT-CONTROL-FILE
+
+           IF WS-HEIGHT-FILE-STATUS = "00"
+               READ HEIGHT-CONTROL-FILE
+                   AT END
+                       SET HEIGHT-NOT-SET TO TRUE
+                   NOT AT END
+                       MOVE HEIGHT-CONTROL-RECORD TO HEIGHT
+                       SET HEIGHT-FROM-CONTROL-FILE TO TRUE
+               END-READ
+               CLOSE HEIGHT-CONTROL-FILE
+           ELSE
+               SET HEIGHT-NOT-SET TO TRUE
+           END-IF.
+
+      *Interactive fallback with a bounded retry count.
+      *If HEIGHT never comes in range, give up instead of looping
+      *forever so an unattended run does not hang.
+       1200-GET-HEIGHT-FROM-TERMINAL.
+
+           PERFORM WITH TEST AFTER
+               UNTIL (HEIGHT > 0 AND HEIGHT < 80)
+                       OR WS-RETRY-COUNT NOT < WS-MAX-RETRIES
+
+               DISPLAY "Enter a number greater than 0 and less than 80"
+               ACCEPT HEIGHT
+               ADD 1 TO WS-RETRY-COUNT
+           END-PERFORM
 
-               IF COUNTER1 + COUNTER2 >= HEIGHT - 1 THEN
-      *            Display with no new line
-                   DISPLAY "#" WITH NO ADVANCING
-               ELSE
-      *            Display with no new line
-                   DISPLAY " " WITH NO ADVANCING
+           IF HEIGHT > 0 AND HEIGHT < 80
+               SET HEIGHT-FROM-TERMINAL TO TRUE
+               SET HEIGHT-IS-VALID TO TRUE
+           END-IF.
+
+      *All retries exhausted with no usable HEIGHT - log a rejected
+      *input record and return a non-zero condition code.
+       1900-REJECT-RUN.
+
+           OPEN EXTEND REJECT-FILE
+           IF WS-REJECT-FILE-STATUS = "35"
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+
+           MOVE SPACES TO REJECT-RECORD
+           STRING "REJECTED HEIGHT AFTER " DELIMITED BY SIZE
+               WS-MAX-RETRIES DELIMITED BY SIZE
+               " RETRIES, LAST VALUE=" DELIMITED BY SIZE
+               HEIGHT DELIMITED BY SIZE
+               INTO REJECT-RECORD
+           END-STRING
+           WRITE REJECT-RECORD
+           CLOSE REJECT-FILE
+
+           MOVE 16 TO WS-FINAL-RETURN-CODE
+           MOVE "REJECTED - BAD HEIGHT" TO WS-AUDIT-RESULT
+           PERFORM 9000-LOG-AUDIT-ENTRY.
+
+      *Build the pyramid report: header, one row buffer per WRITE,
+      *page-break control for tall pyramids, and a footer.
+       2000-PRINT-PYRAMID.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           OPEN OUTPUT PRINT-FILE
+           PERFORM 2100-WRITE-PAGE-HEADER
+
+           PERFORM VARYING COUNTER1 FROM 0 BY 1 UNTIL COUNTER1 = HEIGHT
+
+               MOVE SPACES TO WS-ROW-BUFFER
+
+               PERFORM VARYING COUNTER2 FROM 0 BY 1
+                       UNTIL COUNTER2 > HEIGHT
+
+                   IF COUNTER1 + COUNTER2 >= HEIGHT - 1
+                       MOVE "#" TO WS-ROW-BUFFER(COUNTER2 + 1:1)
+                   ELSE
+                       MOVE " " TO WS-ROW-BUFFER(COUNTER2 + 1:1)
+                   END-IF
+
+               END-PERFORM
+
+               IF WS-LINES-ON-PAGE NOT < WS-LINES-PER-PAGE
+                   PERFORM 2210-WRITE-CONTINUATION-FOOTER
+                   ADD 1 TO WS-PAGE-NUMBER
+                   PERFORM 2100-WRITE-PAGE-HEADER
                END-IF
 
+               MOVE WS-ROW-BUFFER TO PRINT-LINE
+               WRITE PRINT-LINE
+               ADD 1 TO WS-LINES-ON-PAGE
+
            END-PERFORM
 
-      *    Carriage return for new line
-           DISPLAY CR
+           PERFORM 2200-WRITE-PAGE-FOOTER
+           CLOSE PRINT-FILE.
+
+      *Write the run-date/page header at the top of each page.
+       2100-WRITE-PAGE-HEADER.
+
+           MOVE WS-RUN-MM TO HDR-MM
+           MOVE WS-RUN-DD TO HDR-DD
+           MOVE WS-RUN-YYYY TO HDR-YYYY
+           MOVE WS-PAGE-NUMBER TO HDR-PAGE
+
+           MOVE WS-REPORT-HEADER-1 TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE WS-REPORT-HEADER-2 TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+
+           MOVE 0 TO WS-LINES-ON-PAGE.
+
+      *Write the true end-of-report footer, only after the last row
+      *of the pyramid has been written.
+       2200-WRITE-PAGE-FOOTER.
+
+           MOVE WS-REPORT-FOOTER TO PRINT-LINE
+           WRITE PRINT-LINE.
+
+      *Write a continuation marker at a mid-report page break, so a
+      *page break does not falsely claim the diagram is finished.
+       2210-WRITE-CONTINUATION-FOOTER.
+
+           MOVE "*** CONTINUED ON NEXT PAGE ***" TO PRINT-LINE
+           WRITE PRINT-LINE.
+
+      *Common audit-log call for both the printed and rejected run
+      *paths; the key carries the actual HEIGHT value and where it
+      *came from so there is a real trail to look back on.
+       9000-LOG-AUDIT-ENTRY.
+
+           MOVE SPACES TO WS-AUDIT-KEY-INPUT
+           STRING "HEIGHT=" DELIMITED BY SIZE
+               HEIGHT DELIMITED BY SIZE
+               " SOURCE=" DELIMITED BY SIZE
+               WS-HEIGHT-SOURCE DELIMITED BY SIZE
+               INTO WS-AUDIT-KEY-INPUT
+           END-STRING
 
-       END-PERFORM.
+           MOVE "MARIO" TO AUD-CALL-PROGRAM-NAME
+           MOVE WS-AUDIT-KEY-INPUT TO AUD-CALL-KEY-INPUT
+           MOVE WS-AUDIT-RESULT TO AUD-CALL-RESULT
+           MOVE WS-FINAL-RETURN-CODE TO AUD-CALL-RETURN-CODE
+           CALL "AUDITLOG" USING AUD-CALL-AREA.
 
        END PROGRAM MARIO.
