@@ -0,0 +1,85 @@
+      ******************************************************************
+      * Author: Systems Programming
+      * Date: 08/09/2026
+      * Purpose: Menu-driven front end that launches MARIO,
+      *          COUNT_NUMBERS and PLAYGROUND from one place instead
+      *          of running each program separately.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRIVER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MENU-CHOICE PIC X(01) VALUE SPACE.
+
+       01 WS-CONTINUE-SWITCH PIC X(01) VALUE "Y".
+           88 CONTINUE-RUNNING VALUE "Y".
+
+       01 WS-LAST-RETURN-CODE PIC 9(04) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+      *Show the menu until the operator asks to quit.
+       0000-DRIVER-MAIN.
+
+           PERFORM 1000-SHOW-MENU-AND-DISPATCH
+               UNTIL NOT CONTINUE-RUNNING
+
+           GOBACK.
+
+      *Display the menu, read a choice, and act on it.
+       1000-SHOW-MENU-AND-DISPATCH.
+
+           DISPLAY "----------------------------------------"
+           DISPLAY "  1. Run MARIO"
+           DISPLAY "  2. Run COUNT_NUMBERS"
+           DISPLAY "  3. Run PLAYGROUND"
+           DISPLAY "  4. Exit"
+           DISPLAY "----------------------------------------"
+           DISPLAY "Enter your choice: "
+           ACCEPT WS-MENU-CHOICE
+
+           EVALUATE WS-MENU-CHOICE
+               WHEN "1"
+                   PERFORM 2100-RUN-MARIO
+               WHEN "2"
+                   PERFORM 2200-RUN-COUNT-NUMBERS
+               WHEN "3"
+                   PERFORM 2300-RUN-PLAYGROUND
+               WHEN "4"
+                   MOVE "N" TO WS-CONTINUE-SWITCH
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE, PLEASE TRY AGAIN"
+           END-EVALUATE.
+
+      *Launch MARIO and report how it finished.
+       2100-RUN-MARIO.
+
+           CALL "MARIO"
+           MOVE RETURN-CODE TO WS-LAST-RETURN-CODE
+           CANCEL "MARIO"
+           DISPLAY "MARIO FINISHED, RETURN CODE = " WS-LAST-RETURN-CODE.
+
+      *Launch COUNT_NUMBERS and report how it finished.
+       2200-RUN-COUNT-NUMBERS.
+
+           CALL "COUNT_NUMBERS"
+           MOVE RETURN-CODE TO WS-LAST-RETURN-CODE
+           CANCEL "COUNT_NUMBERS"
+           DISPLAY "COUNT_NUMBERS FINISHED, RETURN CODE = "
+               WS-LAST-RETURN-CODE.
+
+      *Launch PLAYGROUND and report how it finished.
+       2300-RUN-PLAYGROUND.
+
+           CALL "PLAYGROUND"
+           MOVE RETURN-CODE TO WS-LAST-RETURN-CODE
+           CANCEL "PLAYGROUND"
+           DISPLAY "PLAYGROUND FINISHED, RETURN CODE = "
+               WS-LAST-RETURN-CODE.
+
+       END PROGRAM DRIVER.
