@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Author: Systems Programming
+      * Purpose: Fixed-width export record so HR reporting can pick
+      *          up PLAYGROUND's projected-age result automatically.
+      ******************************************************************
+       01 HR-EXPORT-RECORD.
+           05 HR-FULL-NAME PIC X(20).
+           05 HR-NEW-AGE PIC 9(03).
+           05 FILLER PIC X(01).
