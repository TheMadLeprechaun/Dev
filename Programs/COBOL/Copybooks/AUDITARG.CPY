@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Author: Systems Programming
+      * Purpose: Call interface for AUDITLOG.  Callers move their
+      *          values into this group and pass it as a single
+      *          parameter so the caller and AUDITLOG always agree on
+      *          field sizes.
+      ******************************************************************
+       01 AUD-CALL-AREA.
+           05 AUD-CALL-PROGRAM-NAME PIC X(13).
+           05 AUD-CALL-KEY-INPUT PIC X(30).
+           05 AUD-CALL-RESULT PIC X(30).
+           05 AUD-CALL-RETURN-CODE PIC 9(04).
