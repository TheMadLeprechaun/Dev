@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Author: Systems Programming
+      * Purpose: Checkpoint record so a long COUNT_NUMBERS file-count
+      *          run can restart from where it left off instead of
+      *          recounting a transaction file from scratch.
+      ******************************************************************
+       01 CHKPT-RECORD.
+           05 CHKPT-PROGRAM-NAME PIC X(13).
+           05 CHKPT-COUNTER PIC 9(10).
+           05 CHKPT-RESUME-POINT PIC 9(10).
