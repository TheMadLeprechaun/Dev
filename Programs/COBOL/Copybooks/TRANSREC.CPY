@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Author: Systems Programming
+      * Purpose: Record layout for the transaction file counted by
+      *          COUNT_NUMBERS in file mode.  Detail records are the
+      *          items being counted; the trailer record carries the
+      *          control total the count is reconciled against.
+      ******************************************************************
+       01 TRANS-RECORD.
+           05 TRANS-TYPE PIC X(01).
+               88 TRANS-IS-DETAIL VALUE "D".
+               88 TRANS-IS-TRAILER VALUE "T".
+           05 TRANS-DETAIL-DATA PIC X(49).
+           05 TRANS-TRAILER-DATA REDEFINES TRANS-DETAIL-DATA.
+               10 TRANS-TRAILER-COUNT PIC 9(10).
+               10 FILLER PIC X(39).
