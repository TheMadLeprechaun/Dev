@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Author: Systems Programming
+      * Purpose: One input record for PLAYGROUND's batch age
+      *          projection run - a name/age pair to project, the
+      *          same fields WS-USER used to collect interactively.
+      ******************************************************************
+       01 BATCH-PERSON-RECORD.
+           05 BP-FIRST-NAME PIC A(10).
+           05 BP-LAST-NAME PIC A(10).
+           05 BP-AGE PIC 9(02).
