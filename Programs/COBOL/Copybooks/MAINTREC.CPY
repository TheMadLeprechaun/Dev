@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Author: Systems Programming
+      * Purpose: Maintenance transaction layout for PLAYGROUND's
+      *          USER-MASTER add/change/delete/inquiry run.
+      ******************************************************************
+       01 MAINT-TRANS-RECORD.
+           05 MT-TRANS-CODE PIC X(01).
+               88 MT-IS-ADD VALUE "A".
+               88 MT-IS-CHANGE VALUE "C".
+               88 MT-IS-DELETE VALUE "D".
+               88 MT-IS-INQUIRY VALUE "I".
+           05 MT-EMP-ID PIC 9(06).
+           05 MT-FIRST-NAME PIC A(10).
+           05 MT-LAST-NAME PIC A(10).
+           05 MT-AGE PIC 9(02).
