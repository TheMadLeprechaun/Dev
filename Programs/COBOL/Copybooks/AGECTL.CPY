@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Author: Systems Programming
+      * Purpose: Control record giving PLAYGROUND's age-projection
+      *          delta when it is not supplied on the command line.
+      ******************************************************************
+       01 AGE-CTL-RECORD.
+           05 AGE-CTL-DELTA PIC 9(02).
