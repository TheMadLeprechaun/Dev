@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Author: Systems Programming
+      * Purpose: Common audit-log record layout, shared by every
+      *          program that calls AUDITLOG.
+      ******************************************************************
+       01 AUD-RECORD.
+           05 AUD-PROGRAM-NAME PIC X(13).
+           05 AUD-RUN-DATE PIC X(08).
+           05 AUD-RUN-TIME PIC X(08).
+           05 AUD-KEY-INPUT PIC X(30).
+           05 AUD-RESULT PIC X(30).
+           05 AUD-RETURN-CODE PIC 9(04).
