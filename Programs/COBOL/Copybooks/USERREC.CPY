@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Author: Systems Programming
+      * Purpose: Indexed USER-MASTER record layout for PLAYGROUND.
+      *          Replaces the throwaway WS-USER group with a
+      *          persistent master file maintained by add/change/
+      *          delete/inquiry transactions.
+      ******************************************************************
+       01 USER-MASTER-RECORD.
+           05 UM-EMP-ID PIC 9(06).
+           05 UM-FIRST-NAME PIC A(10).
+           05 UM-LAST-NAME PIC A(10).
+           05 UM-AGE PIC 9(02).
