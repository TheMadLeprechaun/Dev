@@ -3,26 +3,106 @@
       * Date: 05/16/2018
       * Purpose: Counts numbers.
       * Tectonics: cobc
+      * Modification History:
+      *   2026-08-09  Systems Programming - Added a file-count mode
+      *               (WS-MODE = "F") that reads a real transaction
+      *               file and increments WS-COUNTER once per detail
+      *               record instead of just looping to WS-NUMBER.
+      *               File-count mode checkpoints its progress so a
+      *               restarted run can resume instead of recounting
+      *               from scratch, and reconciles the final count
+      *               against the trailer record's control total.
+      *               The original interactive mode is unchanged and
+      *               remains the default.  Every run is logged
+      *               through AUDITLOG.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COUNT_NUMBERS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "COUNTTRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+
+           SELECT CHKPT-FILE ASSIGN TO "COUNTCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD TRANS-FILE.
+       COPY "TRANSREC.CPY".
+
+       FD CHKPT-FILE.
+       COPY "CHKPTREC.CPY".
+
        WORKING-STORAGE SECTION.
+       COPY "AUDITARG.CPY".
 
       *Variable Declarations
        01 WS-NUMBER PIC 9(10).
        01 WS-COUNTER PIC 9(10) VALUE 0.
 
+      *Run-mode switch - blank/"I" is the original interactive count,
+      *"F" is the file-count mode
+       01 WS-MODE PIC X(01) VALUE SPACE.
+           88 MODE-IS-FILE VALUE "F".
+
+       01 WS-FINAL-RETURN-CODE PIC 9(04) VALUE 0.
+
+      *File-count work areas: checkpoint/restart and control-total
+      *reconciliation fields for the file-count mode.
+       01 WS-TRANS-FILE-STATUS PIC X(02) VALUE SPACES.
+       01 WS-CHKPT-FILE-STATUS PIC X(02) VALUE SPACES.
+       01 WS-EOF-SWITCH PIC X(01) VALUE "N".
+           88 END-OF-TRANS-FILE VALUE "Y".
+       01 WS-TRAILER-SWITCH PIC X(01) VALUE "N".
+           88 TRAILER-WAS-FOUND VALUE "Y".
+       01 WS-EXPECTED-COUNT PIC 9(10) VALUE 0.
+       01 WS-RECONCILE-RESULT PIC X(10) VALUE SPACES.
+
+       01 WS-CHECKPOINT-INTERVAL PIC 9(10) VALUE 1000.
+       01 WS-RECORDS-SINCE-CHKPT PIC 9(10) VALUE 0.
+       01 WS-RECORDS-READ PIC 9(10) VALUE 0.
+       01 WS-RESUME-POINT PIC 9(10) VALUE 0.
+
+       01 WS-AUDIT-KEY-INPUT PIC X(30) VALUE SPACES.
+       01 WS-AUDIT-RESULT PIC X(30) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
+      *Pick the run mode and produce the count either way.
+       0000-COUNT-MAIN.
+
+           ACCEPT WS-MODE FROM COMMAND-LINE
+
+           IF MODE-IS-FILE
+               PERFORM 3000-RUN-FILE-COUNT
+           ELSE
+               PERFORM 1000-RUN-INTERACTIVE-COUNT
+           END-IF
+
+           MOVE WS-FINAL-RETURN-CODE TO RETURN-CODE
+           GOBACK.
+
+      *Original interactive counting behavior, unchanged.
+       1000-RUN-INTERACTIVE-COUNT.
+
       *Run the 'GET-INPUT' paragraph until WS-NUMBER is greater than 0
-       PERFORM GET-INPUT WITH TEST AFTER UNTIL WS-NUMBER>0.
+           PERFORM GET-INPUT WITH TEST AFTER UNTIL WS-NUMBER>0.
 
       *Run the 'COUNT-NUMBERS' paragraph until WS-COUNTER is equal to WS-NUMBER
-       PERFORM COUNT-NUMBERS UNTIL WS-COUNTER=WS-NUMBER.
+           PERFORM COUNT-NUMBERS UNTIL WS-COUNTER=WS-NUMBER.
 
-       GOBACK.
+           MOVE 0 TO WS-FINAL-RETURN-CODE
+           MOVE SPACES TO WS-AUDIT-KEY-INPUT
+           STRING "WS-NUMBER=" DELIMITED BY SIZE
+               WS-NUMBER DELIMITED BY SIZE
+               INTO WS-AUDIT-KEY-INPUT
+           END-STRING
+           MOVE "COUNT COMPLETE" TO WS-AUDIT-RESULT
+           PERFORM 9000-LOG-AUDIT-ENTRY.
 
       *Get input from the user and store in WS-NUMBER
        GET-INPUT.
@@ -36,4 +116,163 @@
            ADD 1 TO WS-COUNTER.
            DISPLAY WS-COUNTER.
 
+      *Count real records off the transaction file, resuming from the
+      *last checkpoint if one exists, then reconcile against the
+      *trailer record's control total.
+       3000-RUN-FILE-COUNT.
+
+           PERFORM 3100-INITIALIZE-FILE-COUNT
+
+           IF WS-TRANS-FILE-STATUS = "00"
+               PERFORM 3200-COUNT-TRANS-RECORDS
+                   UNTIL END-OF-TRANS-FILE
+
+               CLOSE TRANS-FILE
+
+               PERFORM 3400-RECONCILE-COUNT
+               PERFORM 3500-CLEAR-CHECKPOINT
+           ELSE
+               MOVE "NO-INPUT" TO WS-RECONCILE-RESULT
+               MOVE 8 TO WS-FINAL-RETURN-CODE
+           END-IF
+
+           MOVE SPACES TO WS-AUDIT-KEY-INPUT
+           STRING "TRANS FILE COUNT=" DELIMITED BY SIZE
+               WS-COUNTER DELIMITED BY SIZE
+               INTO WS-AUDIT-KEY-INPUT
+           END-STRING
+           MOVE WS-RECONCILE-RESULT TO WS-AUDIT-RESULT
+           PERFORM 9000-LOG-AUDIT-ENTRY.
+
+      *Open the transaction file and pick up any existing checkpoint
+      *before the main counting loop starts.
+       3100-INITIALIZE-FILE-COUNT.
+
+           MOVE 0 TO WS-COUNTER
+           MOVE 0 TO WS-EXPECTED-COUNT
+           MOVE 0 TO WS-RECORDS-READ
+           MOVE 0 TO WS-RECORDS-SINCE-CHKPT
+           MOVE 0 TO WS-RESUME-POINT
+           MOVE "N" TO WS-TRAILER-SWITCH
+
+           OPEN INPUT TRANS-FILE
+
+           IF WS-TRANS-FILE-STATUS NOT = "00"
+               DISPLAY "TRANS FILE COULD NOT BE OPENED, STATUS="
+                   WS-TRANS-FILE-STATUS
+               SET END-OF-TRANS-FILE TO TRUE
+           ELSE
+               PERFORM 3110-LOAD-CHECKPOINT
+
+               IF WS-RESUME-POINT > 0
+                   PERFORM 3120-SKIP-RESUME-RECORDS
+                       UNTIL WS-RECORDS-READ = WS-RESUME-POINT
+                           OR END-OF-TRANS-FILE
+               END-IF
+           END-IF.
+
+      *Restore WS-COUNTER and the resume point from the checkpoint
+      *file, if a prior run left one behind.
+       3110-LOAD-CHECKPOINT.
+
+           OPEN INPUT CHKPT-FILE
+
+           IF WS-CHKPT-FILE-STATUS = "00"
+               READ CHKPT-FILE
+                   NOT AT END
+                       MOVE CHKPT-COUNTER TO WS-COUNTER
+                       MOVE CHKPT-RESUME-POINT TO WS-RESUME-POINT
+               END-READ
+               CLOSE CHKPT-FILE
+           END-IF.
+
+      *Re-read (and discard) the records already accounted for by
+      *the checkpoint so counting resumes where it left off.
+       3120-SKIP-RESUME-RECORDS.
+
+           READ TRANS-FILE
+               AT END
+                   SET END-OF-TRANS-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+      *Count one detail record, writing a checkpoint every
+      *WS-CHECKPOINT-INTERVAL records; note the trailer's control
+      *total when it comes along.
+       3200-COUNT-TRANS-RECORDS.
+
+           READ TRANS-FILE
+               AT END
+                   SET END-OF-TRANS-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   IF TRANS-IS-DETAIL
+                       ADD 1 TO WS-COUNTER
+                       ADD 1 TO WS-RECORDS-SINCE-CHKPT
+                       IF WS-RECORDS-SINCE-CHKPT NOT <
+                               WS-CHECKPOINT-INTERVAL
+                           PERFORM 3300-WRITE-CHECKPOINT
+                           MOVE 0 TO WS-RECORDS-SINCE-CHKPT
+                       END-IF
+                   ELSE
+                       IF TRANS-IS-TRAILER
+                           MOVE TRANS-TRAILER-COUNT TO WS-EXPECTED-COUNT
+                           SET TRAILER-WAS-FOUND TO TRUE
+                       END-IF
+                   END-IF
+           END-READ.
+
+      *Write the current count and resume point to the checkpoint
+      *file so a restart does not have to recount from zero.
+       3300-WRITE-CHECKPOINT.
+
+           MOVE "COUNT_NUMBERS" TO CHKPT-PROGRAM-NAME
+           MOVE WS-COUNTER TO CHKPT-COUNTER
+           MOVE WS-RECORDS-READ TO CHKPT-RESUME-POINT
+
+           OPEN OUTPUT CHKPT-FILE
+           WRITE CHKPT-RECORD
+           CLOSE CHKPT-FILE.
+
+      *Compare the final count against the trailer's control total
+      *and report a clear MATCH/NO-MATCH line.
+       3400-RECONCILE-COUNT.
+
+           IF NOT TRAILER-WAS-FOUND
+               DISPLAY "RECONCILIATION: NO TRAILER RECORD FOUND"
+               DISPLAY "  RECORD COUNT: " WS-COUNTER
+               MOVE "NO-TRAILER" TO WS-RECONCILE-RESULT
+               MOVE 8 TO WS-FINAL-RETURN-CODE
+           ELSE
+               IF WS-COUNTER = WS-EXPECTED-COUNT
+                   DISPLAY "RECONCILIATION: MATCH"
+                   DISPLAY "  RECORD COUNT:   " WS-COUNTER
+                   DISPLAY "  EXPECTED COUNT: " WS-EXPECTED-COUNT
+                   MOVE "MATCH" TO WS-RECONCILE-RESULT
+                   MOVE 0 TO WS-FINAL-RETURN-CODE
+               ELSE
+                   DISPLAY "RECONCILIATION: NO-MATCH"
+                   DISPLAY "  RECORD COUNT:   " WS-COUNTER
+                   DISPLAY "  EXPECTED COUNT: " WS-EXPECTED-COUNT
+                   MOVE "NO-MATCH" TO WS-RECONCILE-RESULT
+                   MOVE 8 TO WS-FINAL-RETURN-CODE
+               END-IF
+           END-IF.
+
+      *A full pass over the transaction file finished, so the
+      *checkpoint no longer serves a purpose - remove it.
+       3500-CLEAR-CHECKPOINT.
+
+           CALL "CBL_DELETE_FILE" USING "COUNTCKP".
+
+      *Common audit-log call for either mode.
+       9000-LOG-AUDIT-ENTRY.
+
+           MOVE "COUNT_NUMBERS" TO AUD-CALL-PROGRAM-NAME
+           MOVE WS-AUDIT-KEY-INPUT TO AUD-CALL-KEY-INPUT
+           MOVE WS-AUDIT-RESULT TO AUD-CALL-RESULT
+           MOVE WS-FINAL-RETURN-CODE TO AUD-CALL-RETURN-CODE
+           CALL "AUDITLOG" USING AUD-CALL-AREA.
+
        END PROGRAM COUNT_NUMBERS.
