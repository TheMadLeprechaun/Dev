@@ -3,12 +3,74 @@
       * Date: 5/8/18
       * Purpose: A playground for learning COBOL
       * Tectonics: cobc
+      * Modification History:
+      *   2026-08-09  Systems Programming - WS-USER is backed by a
+      *               persistent indexed USER-MASTER file maintained
+      *               through add/change/delete/inquiry transactions
+      *               (mode "M").  Added a batch mode (mode "B") that
+      *               projects ages for a whole file of people onto a
+      *               printed Age Projection Report.  GET-DATA input
+      *               is validated before CALC-DATA runs, the age
+      *               delta is configurable from a PARM or a control
+      *               record instead of a hardcoded 10, and every
+      *               projected result (interactive or batch) is
+      *               exported to a fixed-width HR file.  Every run is
+      *               logged through AUDITLOG.  The original
+      *               interactive single-person flow (mode "I", still
+      *               the default) is otherwise unchanged.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PLAYGROUND.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER ASSIGN TO "USERMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UM-EMP-ID
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+           SELECT MAINT-TRANS-FILE ASSIGN TO "PLAYMNT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MAINT-FILE-STATUS.
+
+           SELECT BATCH-IN-FILE ASSIGN TO "PLAYBAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-FILE-STATUS.
+
+           SELECT PRINT-FILE ASSIGN TO "PLAYRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT HR-EXPORT-FILE ASSIGN TO "PLAYHR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HR-FILE-STATUS.
+
+           SELECT AGE-CTL-FILE ASSIGN TO "PLAYAGE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AGE-CTL-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD USER-MASTER.
+       COPY "USERREC.CPY".
+
+       FD MAINT-TRANS-FILE.
+       COPY "MAINTREC.CPY".
+
+       FD BATCH-IN-FILE.
+       COPY "BATCHREC.CPY".
+
+       FD PRINT-FILE.
+       01 PRINT-LINE PIC X(80).
+
+       FD HR-EXPORT-FILE.
+       COPY "HREXPORT.CPY".
+
+       FD AGE-CTL-FILE.
+       COPY "AGECTL.CPY".
+
        WORKING-STORAGE SECTION.
+       COPY "AUDITARG.CPY".
 
       *A record that describes a user
        01 WS-USER.
@@ -18,17 +80,179 @@
 
        01 WS-FULL-NAME PIC a(20).
        01 WS-CLOSE PIC a(1).
-       01 WS-NEW-AGE PIC 9(2).
+       01 WS-NEW-AGE PIC 9(3).
        01 WS-AGE-DELTA PIC 9(2) VALUE 10.
 
+      *Run-mode switch: blank/"I" is the original interactive
+      *single-person flow, "M" is master-file maintenance, "B" is
+      *the batch age-projection report.
+       01 WS-PARM-LINE PIC X(20) VALUE SPACES.
+       01 WS-PARM-MODE PIC X(01) VALUE SPACES.
+           88 MODE-IS-MAINTENANCE VALUE "M".
+           88 MODE-IS-BATCH VALUE "B".
+       01 WS-PARM-DELTA-TEXT PIC X(02) VALUE SPACES.
+       01 WS-PARM-DELTA-LENGTH PIC 9(04) COMP VALUE 0.
+
+       01 WS-FINAL-RETURN-CODE PIC 9(04) VALUE 0.
+
+      *Input validation work areas
+       01 WS-DATA-VALID-SWITCH PIC X(01) VALUE "Y".
+           88 DATA-IS-VALID VALUE "Y".
+       01 WS-RETRY-COUNT PIC 9(02) VALUE 0.
+       01 WS-MAX-RETRIES PIC 9(02) VALUE 3.
+
+      *File-status and end-of-file switches
+       01 WS-MASTER-FILE-STATUS PIC X(02) VALUE SPACES.
+       01 WS-MAINT-FILE-STATUS PIC X(02) VALUE SPACES.
+       01 WS-BATCH-FILE-STATUS PIC X(02) VALUE SPACES.
+       01 WS-HR-FILE-STATUS PIC X(02) VALUE SPACES.
+       01 WS-AGE-CTL-FILE-STATUS PIC X(02) VALUE SPACES.
+
+       01 WS-EOF-MAINT-SWITCH PIC X(01) VALUE "N".
+           88 END-OF-MAINT-FILE VALUE "Y".
+       01 WS-EOF-BATCH-SWITCH PIC X(01) VALUE "N".
+           88 END-OF-BATCH-FILE VALUE "Y".
+
+      *Batch report header/footer/page control
+       01 WS-RUN-DATE PIC 9(08).
+       01 WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+           05 WS-RUN-YYYY PIC 9(04).
+           05 WS-RUN-MM PIC 9(02).
+           05 WS-RUN-DD PIC 9(02).
+       01 WS-PAGE-NUMBER PIC 9(04) VALUE 1.
+       01 WS-LINES-ON-PAGE PIC 9(04) VALUE 0.
+       01 WS-LINES-PER-PAGE PIC 9(04) VALUE 40.
+       01 WS-RECORDS-PROJECTED PIC 9(06) VALUE 0.
+       01 WS-RECORDS-REJECTED PIC 9(06) VALUE 0.
+
+       01 WS-REPORT-HEADER-1.
+           05 FILLER PIC X(10) VALUE "AGE PROJ  ".
+           05 FILLER PIC X(10) VALUE "RUN DATE: ".
+           05 HDR-MM PIC 9(02).
+           05 FILLER PIC X(01) VALUE "/".
+           05 HDR-DD PIC 9(02).
+           05 FILLER PIC X(01) VALUE "/".
+           05 HDR-YYYY PIC 9(04).
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(05) VALUE "PAGE ".
+           05 HDR-PAGE PIC ZZZ9.
+
+       01 WS-REPORT-HEADER-2 PIC X(80)
+           VALUE "AGE PROJECTION REPORT".
+
+       01 WS-REPORT-DETAIL-LINE.
+           05 RPT-FULL-NAME PIC X(20).
+           05 FILLER PIC X(04) VALUE SPACES.
+           05 FILLER PIC X(17) VALUE "PROJECTED AGE -> ".
+           05 RPT-NEW-AGE PIC ZZ9.
+
+       01 WS-REPORT-FOOTER.
+           05 FILLER PIC X(20) VALUE "RECORDS PROJECTED: ".
+           05 RPT-PROJECTED-COUNT PIC ZZZ,ZZ9.
+           05 FILLER PIC X(05) VALUE SPACES.
+           05 FILLER PIC X(18) VALUE "RECORDS REJECTED: ".
+           05 RPT-REJECTED-COUNT PIC ZZZ,ZZ9.
+
+       01 WS-AUDIT-KEY-INPUT PIC X(30) VALUE SPACES.
+       01 WS-AUDIT-RESULT PIC X(30) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
-      *Run the code as performed in paragraphs
-       PERFORM GET-DATA
-       PERFORM CALC-DATA
-       PERFORM SHOW-DATA
-       PERFORM FINISH-UP
-       GOBACK.
+      *Pick up the age delta, then run whichever mode was asked for.
+       0000-PLAYGROUND-MAIN.
+
+           PERFORM 0100-GET-AGE-DELTA
+
+           MOVE SPACES TO WS-PARM-MODE WS-PARM-DELTA-TEXT
+           ACCEPT WS-PARM-LINE FROM COMMAND-LINE
+           UNSTRING WS-PARM-LINE DELIMITED BY SPACE
+               INTO WS-PARM-MODE WS-PARM-DELTA-TEXT
+           END-UNSTRING
+
+           EVALUATE TRUE
+               WHEN MODE-IS-MAINTENANCE
+                   PERFORM 2000-RUN-MAINTENANCE
+               WHEN MODE-IS-BATCH
+                   PERFORM 3000-RUN-BATCH
+               WHEN OTHER
+                   PERFORM 1000-RUN-INTERACTIVE
+           END-EVALUATE
+
+           MOVE WS-FINAL-RETURN-CODE TO RETURN-CODE
+           GOBACK.
+
+      *Establish WS-AGE-DELTA from the command line, falling back to
+      *a control record, and finally to the original default of 10.
+       0100-GET-AGE-DELTA.
+
+      *A second PARM token is the delta; look at the raw command line
+      *directly since WS-PARM-DELTA-TEXT is not unpacked yet.
+           ACCEPT WS-PARM-LINE FROM COMMAND-LINE
+           UNSTRING WS-PARM-LINE DELIMITED BY SPACE
+               INTO WS-PARM-MODE WS-PARM-DELTA-TEXT
+           END-UNSTRING
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PARM-DELTA-TEXT))
+               TO WS-PARM-DELTA-LENGTH
+
+           IF WS-PARM-DELTA-LENGTH > 0
+                   AND WS-PARM-DELTA-TEXT(1:WS-PARM-DELTA-LENGTH)
+                       IS NUMERIC
+               MOVE WS-PARM-DELTA-TEXT(1:WS-PARM-DELTA-LENGTH)
+                   TO WS-AGE-DELTA
+           ELSE
+               PERFORM 0110-GET-AGE-DELTA-FROM-CONTROL-FILE
+           END-IF
+
+           IF WS-AGE-DELTA = 0
+               MOVE 10 TO WS-AGE-DELTA
+           END-IF.
+
+      *Read the age delta from the control file when no PARM value
+      *was supplied.
+       0110-GET-AGE-DELTA-FROM-CONTROL-FILE.
+
+           MOVE 0 TO WS-AGE-DELTA
+           OPEN INPUT AGE-CTL-FILE
+
+           IF WS-AGE-CTL-FILE-STATUS = "00"
+               READ AGE-CTL-FILE
+                   NOT AT END
+                       MOVE AGE-CTL-DELTA TO WS-AGE-DELTA
+               END-READ
+               CLOSE AGE-CTL-FILE
+           END-IF.
+
+      *Original interactive single-person flow, now with bounded
+      *input validation and an HR export of the result.
+       1000-RUN-INTERACTIVE.
+
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM WITH TEST AFTER
+               UNTIL DATA-IS-VALID
+                   OR WS-RETRY-COUNT NOT < WS-MAX-RETRIES
+               PERFORM GET-DATA
+               PERFORM 1100-VALIDATE-USER-DATA
+               ADD 1 TO WS-RETRY-COUNT
+           END-PERFORM
+
+           IF DATA-IS-VALID
+               PERFORM CALC-DATA
+               PERFORM SHOW-DATA
+               PERFORM 1200-EXPORT-HR-RECORD
+               MOVE 0 TO WS-FINAL-RETURN-CODE
+               MOVE WS-FULL-NAME TO WS-AUDIT-KEY-INPUT
+               MOVE "PROJECTION EXPORTED" TO WS-AUDIT-RESULT
+           ELSE
+               DISPLAY "REJECTED - INVALID INPUT AFTER "
+                   WS-MAX-RETRIES " TRIES"
+               MOVE 12 TO WS-FINAL-RETURN-CODE
+               MOVE WS-FULL-NAME TO WS-AUDIT-KEY-INPUT
+               MOVE "REJECTED - INVALID INPUT" TO WS-AUDIT-RESULT
+           END-IF
+
+           PERFORM FINISH-UP
+           PERFORM 9000-LOG-AUDIT-ENTRY.
 
       *A performed paragraph to get user input
        GET-DATA.
@@ -39,6 +263,12 @@
            ACCEPT WS-LAST-NAME OF WS-USER
            DISPLAY "What is your age?"
            ACCEPT WS-AGE OF WS-USER
+           PERFORM 0300-BUILD-FULL-NAME.
+
+      *Build WS-FULL-NAME from the current WS-USER, shared by the
+      *interactive and batch paths.
+       0300-BUILD-FULL-NAME.
+           MOVE SPACES TO WS-FULL-NAME
            STRING WS-FIRST_NAME OF WS-USER DELIMITED BY SPACE
                SPACE DELIMITED BY SIZE
                WS-LAST-NAME OF WS-USER DELIMITED BY SPACE
@@ -48,19 +278,291 @@
                DISPLAY "SORRY, YOUR DATA WAS TRUNCATED"
            END-STRING.
 
+      *Reject blank/numeric names and an unbelievable age instead of
+      *letting CALC-DATA run on garbage.
+       1100-VALIDATE-USER-DATA.
+
+           MOVE "Y" TO WS-DATA-VALID-SWITCH
+
+           IF WS-FIRST_NAME OF WS-USER = SPACES
+                   OR WS-FIRST_NAME OF WS-USER IS NOT ALPHABETIC
+               MOVE "N" TO WS-DATA-VALID-SWITCH
+               DISPLAY "REJECTED - INVALID FIRST NAME"
+           END-IF
+
+           IF WS-LAST-NAME OF WS-USER = SPACES
+                   OR WS-LAST-NAME OF WS-USER IS NOT ALPHABETIC
+               MOVE "N" TO WS-DATA-VALID-SWITCH
+               DISPLAY "REJECTED - INVALID LAST NAME"
+           END-IF
+
+           IF WS-AGE OF WS-USER NOT NUMERIC
+                   OR WS-AGE OF WS-USER < 1
+                   OR WS-AGE OF WS-USER > 99
+               MOVE "N" TO WS-DATA-VALID-SWITCH
+               DISPLAY "REJECTED - AGE MUST BE 1-99"
+           END-IF.
+
       *A performed paragraph for calculating data
        CALC-DATA.
+           MOVE 0 TO WS-NEW-AGE
       *Simple addition statement
            ADD WS-AGE-DELTA, WS-AGE OF WS-USER, TO WS-NEW-AGE.
 
       *A performed paragraph to display output
        SHOW-DATA.
-           DISPLAY "Welcome " WS-FULL-NAME " In 10 years you will be: "
-           WS-NEW-AGE.
+           DISPLAY "Welcome " WS-FULL-NAME " In " WS-AGE-DELTA
+               " years you will be: " WS-NEW-AGE.
+
+      *Append the projected result to the HR export file so HR
+      *reporting can pick it up automatically.
+       1200-EXPORT-HR-RECORD.
+
+           OPEN EXTEND HR-EXPORT-FILE
+           IF WS-HR-FILE-STATUS = "35"
+               OPEN OUTPUT HR-EXPORT-FILE
+           END-IF
+
+           MOVE SPACES TO HR-EXPORT-RECORD
+           MOVE WS-FULL-NAME TO HR-FULL-NAME
+           MOVE WS-NEW-AGE TO HR-NEW-AGE
+           WRITE HR-EXPORT-RECORD
+           CLOSE HR-EXPORT-FILE.
 
       *A performed paragraph to end the program
        FINISH-UP.
            DISPLAY "Strike any key to continue".
            ACCEPT WS-CLOSE
            DISPLAY "Good Bye".
+
+      *Apply add/change/delete/inquiry transactions against the
+      *USER-MASTER file.
+       2000-RUN-MAINTENANCE.
+
+           PERFORM 2010-OPEN-USER-MASTER
+           OPEN INPUT MAINT-TRANS-FILE
+
+           IF WS-MAINT-FILE-STATUS NOT = "00"
+               DISPLAY "MAINT TRANS FILE COULD NOT BE OPENED, STATUS="
+                   WS-MAINT-FILE-STATUS
+               SET END-OF-MAINT-FILE TO TRUE
+               MOVE 8 TO WS-FINAL-RETURN-CODE
+               MOVE "MAINT REJECTED - NO INPUT"
+                   TO WS-AUDIT-RESULT
+           ELSE
+               PERFORM 2100-PROCESS-MAINT-TRANS
+                   UNTIL END-OF-MAINT-FILE
+
+               MOVE 0 TO WS-FINAL-RETURN-CODE
+               MOVE "MAINTENANCE RUN COMPLETE" TO WS-AUDIT-RESULT
+           END-IF
+
+           CLOSE MAINT-TRANS-FILE
+           CLOSE USER-MASTER
+
+           MOVE "MASTER FILE MAINT" TO WS-AUDIT-KEY-INPUT
+           PERFORM 9000-LOG-AUDIT-ENTRY.
+
+      *Open USER-MASTER for update, creating it first if this is the
+      *very first run.
+       2010-OPEN-USER-MASTER.
+
+           OPEN I-O USER-MASTER
+           IF WS-MASTER-FILE-STATUS = "35"
+               OPEN OUTPUT USER-MASTER
+               CLOSE USER-MASTER
+               OPEN I-O USER-MASTER
+           END-IF.
+
+      *Read one maintenance transaction and apply it.
+       2100-PROCESS-MAINT-TRANS.
+
+           READ MAINT-TRANS-FILE
+               AT END
+                   SET END-OF-MAINT-FILE TO TRUE
+               NOT AT END
+                   EVALUATE TRUE
+                       WHEN MT-IS-ADD
+                           PERFORM 2200-ADD-USER
+                       WHEN MT-IS-CHANGE
+                           PERFORM 2300-CHANGE-USER
+                       WHEN MT-IS-DELETE
+                           PERFORM 2400-DELETE-USER
+                       WHEN MT-IS-INQUIRY
+                           PERFORM 2500-INQUIRE-USER
+                       WHEN OTHER
+                           DISPLAY "INVALID TRANSACTION CODE: "
+                               MT-TRANS-CODE
+                   END-EVALUATE
+           END-READ.
+
+      *Add a new person to the master file.
+       2200-ADD-USER.
+
+           MOVE MT-EMP-ID TO UM-EMP-ID
+           MOVE MT-FIRST-NAME TO UM-FIRST-NAME
+           MOVE MT-LAST-NAME TO UM-LAST-NAME
+           MOVE MT-AGE TO UM-AGE
+
+           WRITE USER-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "ADD FAILED - DUPLICATE EMP ID: "
+                       MT-EMP-ID
+               NOT INVALID KEY
+                   DISPLAY "ADDED EMP ID: " MT-EMP-ID
+           END-WRITE.
+
+      *Change an existing person's name/age.
+       2300-CHANGE-USER.
+
+           MOVE MT-EMP-ID TO UM-EMP-ID
+           READ USER-MASTER
+               INVALID KEY
+                   DISPLAY "CHANGE FAILED - NOT FOUND: " MT-EMP-ID
+               NOT INVALID KEY
+                   MOVE MT-FIRST-NAME TO UM-FIRST-NAME
+                   MOVE MT-LAST-NAME TO UM-LAST-NAME
+                   MOVE MT-AGE TO UM-AGE
+                   REWRITE USER-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "CHANGE FAILED ON REWRITE: "
+                               MT-EMP-ID
+                   END-REWRITE
+           END-READ.
+
+      *Remove a person from the master file.
+       2400-DELETE-USER.
+
+           MOVE MT-EMP-ID TO UM-EMP-ID
+           DELETE USER-MASTER RECORD
+               INVALID KEY
+                   DISPLAY "DELETE FAILED - NOT FOUND: " MT-EMP-ID
+               NOT INVALID KEY
+                   DISPLAY "DELETED EMP ID: " MT-EMP-ID
+           END-DELETE.
+
+      *Look up a person without changing anything.
+       2500-INQUIRE-USER.
+
+           MOVE MT-EMP-ID TO UM-EMP-ID
+           READ USER-MASTER
+               INVALID KEY
+                   DISPLAY "INQUIRY FAILED - NOT FOUND: " MT-EMP-ID
+               NOT INVALID KEY
+                   DISPLAY "FOUND: " UM-FIRST-NAME " " UM-LAST-NAME
+                       " AGE " UM-AGE
+           END-READ.
+
+      *Project ages for a whole file of people onto a printed Age
+      *Projection Report.
+       3000-RUN-BATCH.
+
+           MOVE 0 TO WS-RECORDS-PROJECTED
+           MOVE 0 TO WS-RECORDS-REJECTED
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           OPEN INPUT BATCH-IN-FILE
+           OPEN OUTPUT PRINT-FILE
+
+           IF WS-BATCH-FILE-STATUS NOT = "00"
+               DISPLAY "BATCH INPUT FILE COULD NOT BE OPENED, STATUS="
+                   WS-BATCH-FILE-STATUS
+               SET END-OF-BATCH-FILE TO TRUE
+               MOVE 8 TO WS-FINAL-RETURN-CODE
+               MOVE "BATCH REJECTED - NO INPUT FILE" TO WS-AUDIT-RESULT
+           ELSE
+               PERFORM 3100-WRITE-PAGE-HEADER
+
+               PERFORM 3200-PROJECT-BATCH-RECORD
+                   UNTIL END-OF-BATCH-FILE
+
+               PERFORM 3300-WRITE-REPORT-FOOTER
+
+               MOVE 0 TO WS-FINAL-RETURN-CODE
+               MOVE "AGE PROJECTION REPORT PRINTED" TO WS-AUDIT-RESULT
+           END-IF
+
+           CLOSE PRINT-FILE
+           CLOSE BATCH-IN-FILE
+
+           MOVE SPACES TO WS-AUDIT-KEY-INPUT
+           STRING "BATCH PROJECTED=" DELIMITED BY SIZE
+               WS-RECORDS-PROJECTED DELIMITED BY SIZE
+               INTO WS-AUDIT-KEY-INPUT
+           END-STRING
+           PERFORM 9000-LOG-AUDIT-ENTRY.
+
+      *Read and project one batch record; rejected records are
+      *skipped and counted, not projected.
+       3200-PROJECT-BATCH-RECORD.
+
+           READ BATCH-IN-FILE
+               AT END
+                   SET END-OF-BATCH-FILE TO TRUE
+               NOT AT END
+                   MOVE BP-FIRST-NAME TO WS-FIRST_NAME OF WS-USER
+                   MOVE BP-LAST-NAME TO WS-LAST-NAME OF WS-USER
+                   MOVE BP-AGE TO WS-AGE OF WS-USER
+                   PERFORM 0300-BUILD-FULL-NAME
+                   PERFORM 1100-VALIDATE-USER-DATA
+                   IF DATA-IS-VALID
+                       PERFORM CALC-DATA
+                       PERFORM 3210-WRITE-REPORT-LINE
+                       PERFORM 1200-EXPORT-HR-RECORD
+                       ADD 1 TO WS-RECORDS-PROJECTED
+                   ELSE
+                       ADD 1 TO WS-RECORDS-REJECTED
+                   END-IF
+           END-READ.
+
+      *Write one detail line to the report, handling page breaks.
+       3210-WRITE-REPORT-LINE.
+
+           IF WS-LINES-ON-PAGE NOT < WS-LINES-PER-PAGE
+               ADD 1 TO WS-PAGE-NUMBER
+               PERFORM 3100-WRITE-PAGE-HEADER
+           END-IF
+
+           MOVE WS-FULL-NAME TO RPT-FULL-NAME
+           MOVE WS-NEW-AGE TO RPT-NEW-AGE
+           MOVE WS-REPORT-DETAIL-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+           ADD 1 TO WS-LINES-ON-PAGE.
+
+      *Write the run-date/page header at the top of each page.
+       3100-WRITE-PAGE-HEADER.
+
+           MOVE WS-RUN-MM TO HDR-MM
+           MOVE WS-RUN-DD TO HDR-DD
+           MOVE WS-RUN-YYYY TO HDR-YYYY
+           MOVE WS-PAGE-NUMBER TO HDR-PAGE
+
+           MOVE WS-REPORT-HEADER-1 TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE WS-REPORT-HEADER-2 TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+
+           MOVE 0 TO WS-LINES-ON-PAGE.
+
+      *Write the summary footer at the end of the report.
+       3300-WRITE-REPORT-FOOTER.
+
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE WS-RECORDS-PROJECTED TO RPT-PROJECTED-COUNT
+           MOVE WS-RECORDS-REJECTED TO RPT-REJECTED-COUNT
+           MOVE WS-REPORT-FOOTER TO PRINT-LINE
+           WRITE PRINT-LINE.
+
+      *Common audit-log call for every mode.
+       9000-LOG-AUDIT-ENTRY.
+
+           MOVE "PLAYGROUND" TO AUD-CALL-PROGRAM-NAME
+           MOVE WS-AUDIT-KEY-INPUT TO AUD-CALL-KEY-INPUT
+           MOVE WS-AUDIT-RESULT TO AUD-CALL-RESULT
+           MOVE WS-FINAL-RETURN-CODE TO AUD-CALL-RETURN-CODE
+           CALL "AUDITLOG" USING AUD-CALL-AREA.
+
        END PROGRAM PLAYGROUND.
