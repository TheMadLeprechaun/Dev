@@ -0,0 +1,55 @@
+      ******************************************************************
+      * Author: Systems Programming
+      * Date: 08/09/2026
+      * Purpose: Common audit-log subprogram.  MARIO, COUNT_NUMBERS
+      *          and PLAYGROUND each CALL this once per run so there
+      *          is a record of when a program ran, what it was fed,
+      *          and how it finished.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDIT-FILE.
+       01 AUDIT-FILE-RECORD PIC X(93).
+
+       WORKING-STORAGE SECTION.
+       COPY "AUDITREC.CPY".
+
+       01 WS-AUDIT-FILE-STATUS PIC X(02) VALUE SPACES.
+
+       LINKAGE SECTION.
+       COPY "AUDITARG.CPY".
+
+       PROCEDURE DIVISION USING AUD-CALL-AREA.
+
+      *Build one audit entry and append it to the shared log
+       AUDITLOG-MAIN.
+
+           MOVE AUD-CALL-PROGRAM-NAME TO AUD-PROGRAM-NAME
+           MOVE AUD-CALL-KEY-INPUT TO AUD-KEY-INPUT
+           MOVE AUD-CALL-RESULT TO AUD-RESULT
+           MOVE AUD-CALL-RETURN-CODE TO AUD-RETURN-CODE
+           ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-RUN-TIME FROM TIME
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           MOVE AUD-RECORD TO AUDIT-FILE-RECORD
+           WRITE AUDIT-FILE-RECORD
+           CLOSE AUDIT-FILE
+
+           GOBACK.
+
+       END PROGRAM AUDITLOG.
