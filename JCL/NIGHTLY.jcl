@@ -0,0 +1,64 @@
+//NIGHTLY  JOB (ACCTNO),'NIGHTLY BATCH RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* NIGHTLY BATCH JOB STREAM
+//* Runs MARIO, COUNT_NUMBERS and PLAYGROUND in sequence.  Each
+//* step is bypassed if an earlier step did not complete cleanly,
+//* so a bad pyramid run does not feed a stale count into the
+//* age-projection report.
+//*
+//* RESTART: if this job abends or is cancelled, resubmit with
+//*   RESTART=STEP020   to pick back up at COUNT_NUMBERS (its own
+//*                      checkpoint file lets it resume without
+//*                      recounting records already counted), or
+//*   RESTART=STEP030   to pick back up at PLAYGROUND once MARIO
+//*                      and COUNT_NUMBERS have both completed.
+//* Do not restart at STEP010 unless MARIO itself needs to be
+//* rerun - it has no checkpoint of its own.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=MARIO,PARM='7'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//MARIOHT  DD DSN=PROD.MARIO.HEIGHT,DISP=SHR
+//MARIORPT DD DSN=PROD.MARIO.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//MARIOREJ DD DSN=PROD.MARIO.REJECTS,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITLOG DD DSN=PROD.AUDIT.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//* Skip COUNT_NUMBERS if MARIO abended or ended with a condition
+//* code of 4 or higher (rejected input).
+//STEP020  EXEC PGM=COUNT_NUMBERS,PARM='F',
+//             COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//COUNTTRN DD DSN=PROD.COUNT.TRANS,DISP=SHR
+//COUNTCKP DD DSN=PROD.COUNT.CKPT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=33,BLKSIZE=0)
+//AUDITLOG DD DSN=PROD.AUDIT.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//* Skip PLAYGROUND if either earlier step abended or ended with a
+//* condition code of 4 or higher.
+//STEP030  EXEC PGM=PLAYGROUND,PARM='B 10',
+//             COND=((4,GE,STEP010),(4,GE,STEP020))
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//PLAYBAT  DD DSN=PROD.PLAYGROUND.BATCHIN,DISP=SHR
+//PLAYRPT  DD DSN=PROD.PLAYGROUND.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//PLAYHR   DD DSN=PROD.PLAYGROUND.HREXPORT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=24,BLKSIZE=0)
+//PLAYAGE  DD DSN=PROD.PLAYGROUND.AGECTL,DISP=SHR
+//AUDITLOG DD DSN=PROD.AUDIT.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
